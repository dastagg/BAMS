@@ -15,6 +15,10 @@ input-output section.
             record key is AuthCode of AttendeeRecord
             file status is AttendeeStatus.
 
+        select optional AuditLogFile assign to AuditLogFileName
+            organization is line sequential
+            file status is AuditLogStatus.
+
 data division.
 file section.
     fd AttendeesFile is global.
@@ -22,32 +26,64 @@ file section.
             ==AttendeeRecord is global.
             88 EndOfAttendeesFile value high-values==.
 
+    fd AuditLogFile.
+        01 AuditLogLine pic x(80).
+
 working-storage section.
-    01 Attendee occurs 200 times.
-        02 Name     pic x(25) value spaces.
-        02 Email    pic x(40) value spaces.
-        02 AuthCode pic x(6) value all "0".
+    01 RecordCount pic 9(4) value zero.
+
+    01 Attendee occurs 0 to 2000 times depending on RecordCount.
+        02 Name              pic x(20) value spaces.
+        02 Email             pic x(20) value spaces.
+        02 PaymentStatus     pic x(8) value spaces.
+        02 DietaryRequirement pic x(14) value spaces.
+        02 ArrivalDay        pic x(5) value spaces.
+        02 AuthCode          pic x(6) value all "0".
+    01 AttendeeTableOverflowCount pic 9(4) value zero.
 
     01 AttendeeStatus   pic x(2).
         88 Successful   value "00".
         88 RecordExists value "22".
         88 NoSuchRecord value "23".
 
-    01 CurrentAttendeeNumber pic 999 value zero.
+    01 CurrentAttendeeNumber pic 9(4) value zero.
     01 CurrentRow pic 99 value zero.
-    01 FirstRecordToShow pic 999 value 1.
+    01 FirstRecordToShow pic 9(4) value 1.
     copy DD-ScreenHeader.
-    01 LastRecordToShow pic 999 value 20.
+    01 OverflowWarning pic x(30) value spaces.
+    01 LastRecordToShow pic 9(4) value 20.
     copy DD-Operation.
-    01 PageOffset pic 999 value 1.
-    01 RecordCount pic 999.
+    01 PageOffset pic 9(4) value 1.
     01 RecordsPerPage constant as 20.
-    01 RecordSelected pic 999.
+    01 RecordSelected pic 9(4).
+
+    01 WS-SortKey pic 9 value 1.
+        88 SortByName value 1.
+        88 SortByAuthCode value 2.
+        88 SortByArrivalDay value 3.
+        88 SortByPaymentStatus value 4.
+    01 SortKeyName pic x(12) value "Name".
+
+    01 FilterMode pic x(10) value "ALL".
+        88 FilterIsAll value "ALL".
+        88 FilterIsPaid value "PAID".
+        88 FilterIsUnpaid value "UNPAID".
+        88 FilterIsArrival value "ARRIVAL".
+    01 FilterArrivalDay pic x(3) value spaces.
+    01 FilterPrompt pic x(10) value spaces.
+
+    01 AuditLogFileName pic x(30) value spaces.
+    01 AuditLogStatus pic x(2) value spaces.
+        88 AuditLogOpenOk value "00" "05".
+    01 AuditOperationName pic x(10) value spaces.
+    01 AuditAuthCode pic x(6) value spaces.
+    01 AuditTimestamp pic x(21) value spaces.
 
 linkage section.
     01 AttendeesFileName pic x(20) value "attendees.dat".
     01 ForegroundColour pic 9 value 2.
     01 ReturnAuthCode pic x(6) value all "0".
+    01 OperatorId pic x(10) value spaces.
 
 screen section.
     01 HomeScreen background-color 0 foreground-color ForegroundColour highlight.
@@ -55,40 +91,39 @@ screen section.
         03 line 1 column 1 from ScreenHeader reverse-video.
         03 line 2 column 1 value "Num" underline.
         03 line 2 column 6 value "Name" underline.
-        03 line 2 column 31 value "Email" underline.
-        03 line 2 column 71 value "AuthCode" underline.
-        03 line 24 column 1 value "Commands: F1 Home, PgUp/PgDown to scroll, Enter number and press ENTER         " reverse-video.
+        03 line 2 column 26 value "Email" underline.
+        03 line 2 column 46 value "Paid" underline.
+        03 line 2 column 54 value "Diet" underline.
+        03 line 2 column 68 value "Day" underline.
+        03 line 2 column 73 value "AuthCode" underline.
+        03 line 23 column 1 from OverflowWarning reverse-video.
+        03 line 24 column 1 value "Commands: F1 Home, F2 Sort, F3 Filter, PgUp/PgDown scroll, Enter # + ENTER     " reverse-video.
 
-procedure division using AttendeesFileName, ReturnAuthCode, ForegroundColour.
+procedure division using AttendeesFileName, ReturnAuthCode, ForegroundColour,
+        OperatorId.
 
     set environment 'COB_SCREEN_EXCEPTIONS' to 'Y'
     set environment 'COB_SCREEN_ESC' to 'Y'
 
-    initialize ReturnAuthCode
-    move zero to RecordCount
-    move zeroes to AuthCode of AttendeeRecord
-    start AttendeesFile key is greater than AuthCode of AttendeeRecord
-    open input AttendeesFile
-        read AttendeesFile next record
-            at end set EndOfAttendeesFile to true
-        end-read
-        perform until EndOfAttendeesFile
-            add 1 to RecordCount
-            move Name of AttendeeRecord to Name of Attendee(RecordCount)
-            move Email of AttendeeRecord to Email of Attendee(RecordCount)
-            move AuthCode of AttendeeRecord to AuthCode of Attendee(RecordCount)
-            read AttendeesFile next record
-                at end set EndOfAttendeesFile to true
-            end-read
-        end-perform
-    close AttendeesFile
+    move spaces to AuditLogFileName
+    string function trim(AttendeesFileName) delimited by size
+        "-audit.log" delimited by size
+        into AuditLogFileName
+    end-string
+    open extend AuditLogFile
+    if not AuditLogOpenOk then
+        open output AuditLogFile
+    end-if
 
-    sort Attendee
-        on descending key Name of Attendee
-        collating sequence is mixed
+    initialize ReturnAuthCode
+    move 1 to WS-SortKey
+    move "ALL" to FilterMode
+    move spaces to FilterArrivalDay
+    perform LoadAndSortAttendees
 
     move zero to PageOffset
     perform until OperationIsBack or OperationIsFinish
+        perform BuildScreenHeader
         display HomeScreen
         add 1 to PageOffset giving FirstRecordToShow
         move 3 to CurrentRow
@@ -107,19 +142,193 @@ procedure division using AttendeesFileName, ReturnAuthCode, ForegroundColour.
             end-display
             add 1 to CurrentRow
         end-perform
-        accept RecordSelected at line 24 column 78 foreground-color ForegroundColour
+        accept RecordSelected at line 24 column 76 foreground-color ForegroundColour
         evaluate true also true
             when OperationIsNextPage also LastRecordToShow is less than RecordCount
                 add RecordsPerPage to PageOffset
             when OperationIsPrevPage also PageOffset is greater than or equal to RecordsPerPage
                 subtract RecordsPerPage from PageOffset
+            when OperationIsCycleSort also true
+                perform CycleSortKey
+                perform LoadAndSortAttendees
+                move zero to PageOffset
+            when OperationIsFilter also true
+                perform PromptForFilter
+                perform LoadAndSortAttendees
+                move zero to PageOffset
         end-evaluate
+        perform WriteAuditRecord
     end-perform
 
     if OperationIsFinish and RecordSelected greater than zero then
         move AuthCode of Attendee(RecordSelected) to ReturnAuthCode
     end-if
 
+    close AuditLogFile
+
     goback.
 
+LoadAndSortAttendees.
+    move zero to RecordCount
+    move zero to AttendeeTableOverflowCount
+    move zeroes to AuthCode of AttendeeRecord
+    start AttendeesFile key is greater than AuthCode of AttendeeRecord
+    open input AttendeesFile
+        read AttendeesFile next record
+            at end set EndOfAttendeesFile to true
+        end-read
+        perform until EndOfAttendeesFile
+            perform AddRecordToTableIfFiltered
+            read AttendeesFile next record
+                at end set EndOfAttendeesFile to true
+            end-read
+        end-perform
+    close AttendeesFile
+
+    perform SortAttendeeTable
+.
+
+AddRecordToTableIfFiltered.
+    evaluate true
+        when FilterIsAll
+            perform AddCurrentRecordToTable
+        when FilterIsPaid
+            if AttendeePaid of AttendeeRecord then
+                perform AddCurrentRecordToTable
+            end-if
+        when FilterIsUnpaid
+            if AttendeeNotPaid of AttendeeRecord then
+                perform AddCurrentRecordToTable
+            end-if
+        when FilterIsArrival
+            if ArrivalDay of AttendeeRecord equal to FilterArrivalDay then
+                perform AddCurrentRecordToTable
+            end-if
+    end-evaluate
+.
+
+AddCurrentRecordToTable.
+    if RecordCount less than 2000 then
+        add 1 to RecordCount
+        move Name of AttendeeRecord to Name of Attendee(RecordCount)
+        move Email of AttendeeRecord to Email of Attendee(RecordCount)
+        move AuthCode of AttendeeRecord to AuthCode of Attendee(RecordCount)
+        move DietaryRequirement of AttendeeRecord to DietaryRequirement of Attendee(RecordCount)
+        move ArrivalDay of AttendeeRecord to ArrivalDay of Attendee(RecordCount)
+        if AttendeePaid of AttendeeRecord then
+            move "Paid" to PaymentStatus of Attendee(RecordCount)
+        else
+            move "Unpaid" to PaymentStatus of Attendee(RecordCount)
+        end-if
+    else
+        add 1 to AttendeeTableOverflowCount
+    end-if
+.
+
+SortAttendeeTable.
+    evaluate true
+        when SortByName
+            sort Attendee
+                on descending key Name of Attendee
+                collating sequence is mixed
+        when SortByAuthCode
+            sort Attendee
+                on ascending key AuthCode of Attendee
+        when SortByArrivalDay
+            sort Attendee
+                on ascending key ArrivalDay of Attendee
+                descending key Name of Attendee
+                collating sequence is mixed
+        when SortByPaymentStatus
+            sort Attendee
+                on ascending key PaymentStatus of Attendee
+                descending key Name of Attendee
+                collating sequence is mixed
+    end-evaluate
+.
+
+CycleSortKey.
+    add 1 to WS-SortKey
+    if WS-SortKey greater than 4 then
+        move 1 to WS-SortKey
+    end-if
+.
+
+PromptForFilter.
+    display "Filter (ALL/PAID/UNPAID/day e.g. FRI): " at line 24 column 1
+    move spaces to FilterPrompt
+    accept FilterPrompt at line 24 column 41
+    move function upper-case(FilterPrompt) to FilterPrompt
+    evaluate true
+        when FilterPrompt equal to spaces or "ALL"
+            move "ALL" to FilterMode
+            move spaces to FilterArrivalDay
+        when FilterPrompt equal to "PAID"
+            move "PAID" to FilterMode
+        when FilterPrompt equal to "UNPAID"
+            move "UNPAID" to FilterMode
+        when other
+            move "ARRIVAL" to FilterMode
+            move FilterPrompt(1:3) to FilterArrivalDay
+    end-evaluate
+.
+
+BuildScreenHeader.
+    evaluate true
+        when SortByName move "Name" to SortKeyName
+        when SortByAuthCode move "AuthCode" to SortKeyName
+        when SortByArrivalDay move "Arrival Day" to SortKeyName
+        when SortByPaymentStatus move "Payment" to SortKeyName
+    end-evaluate
+    move spaces to ScreenHeader
+    string "BarnCamp Attendee List - sorted by " delimited by size
+        function trim(SortKeyName) delimited by size
+        " - filter: " delimited by size
+        function trim(FilterMode) delimited by size
+        into ScreenHeader
+    end-string
+
+    move spaces to OverflowWarning
+    if AttendeeTableOverflowCount greater than zero then
+        string "WARNING " delimited by size
+            AttendeeTableOverflowCount delimited by size
+            " not shown" delimited by size
+            into OverflowWarning
+        end-string
+    end-if
+.
+
+WriteAuditRecord.
+    move spaces to AuditAuthCode
+    if OperationIsFinish and RecordSelected greater than zero and
+        RecordSelected not greater than RecordCount
+    then
+        move AuthCode of Attendee(RecordSelected) to AuditAuthCode
+    end-if
+
+    evaluate true
+        when OperationIsFinish move "SELECT" to AuditOperationName
+        when OperationIsBack move "EXIT" to AuditOperationName
+        when OperationIsCycleSort move "SORT" to AuditOperationName
+        when OperationIsFilter move "FILTER" to AuditOperationName
+        when OperationIsNextPage move "NEXT-PAGE" to AuditOperationName
+        when OperationIsPrevPage move "PREV-PAGE" to AuditOperationName
+        when other move "OTHER" to AuditOperationName
+    end-evaluate
+
+    move function current-date to AuditTimestamp
+
+    move spaces to AuditLogLine
+    string function trim(OperatorId) delimited by size
+        " | " delimited by size
+        AuditAuthCode delimited by size
+        " | " delimited by size
+        function trim(AuditOperationName) delimited by size
+        " | " delimited by size
+        AuditTimestamp delimited by size
+        into AuditLogLine
+    end-string
+    write AuditLogLine
+.
+
 end program ListAttendeesScreen.
