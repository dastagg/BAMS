@@ -10,17 +10,53 @@ file-control.
     select optional AttendeesFile assign to AttendeesFileName
         organization is line sequential.
 
+    select optional OldAttendeesFile assign to AttendeesFileName
+        organization is line sequential.
+
+    select optional SortedOldAttendeesFile assign to SortedOldFileName
+        organization is line sequential.
+
+    select optional SortedNewAttendeesFile assign to SortedNewFileName
+        organization is line sequential.
+
+    select SortWorkFile assign to SortWorkFileName.
+
+    select ExceptionReportFile assign to ExceptionReportFileName
+        organization is line sequential.
+
 data division.
 file section.
 fd CSVSourceFile.
     01 CSVFileInputLine pic x(255).
         88 EndOfCSVFile value high-values.
 
+fd ExceptionReportFile.
+    01 ExceptionReportLine pic x(140).
+
 fd AttendeesFile is global.
     copy Attendee replacing Attendee by
         ==AttendeeRecord is global.
         88 EndOfAttendeesFile value high-values==.
 
+fd OldAttendeesFile.
+    copy Attendee replacing Attendee by
+        ==OldAttendeeRecord.
+        88 EndOfOldAttendeesFile value high-values==.
+
+fd SortedOldAttendeesFile.
+    copy Attendee replacing Attendee by
+        ==SortedOldAttendeeRecord.
+        88 EndOfSortedOldFile value high-values==.
+
+fd SortedNewAttendeesFile.
+    copy Attendee replacing Attendee by
+        ==SortedNewAttendeeRecord.
+        88 EndOfSortedNewFile value high-values==.
+
+sd SortWorkFile.
+    copy Attendee replacing Attendee by
+        ==SortRecord==.
+
 working-storage section.
     01 CountOfLinesProcessed pic 999 value zero.
     copy Attendee.
@@ -35,72 +71,353 @@ working-storage section.
     01 CSVSourceFileName pic x(30) value spaces.
     01 CommandLineArgumentCount pic 9 value zero.
 
+    01 ImportModeFromWeb pic x(5) value spaces.
+    01 ImportMode pic x(5) value "FULL".
+        88 FullImportMode value "FULL".
+        88 DeltaImportMode value "DELTA".
+
+    01 SortedOldFileName pic x(40) value spaces.
+    01 SortedNewFileName pic x(40) value spaces.
+    01 SortWorkFileName pic x(40) value "attendees-sortwork.tmp".
+
+    01 NewAttendeeCount pic 9(4) value zero.
+    01 UpdatedAttendeeCount pic 9(4) value zero.
+    01 UnchangedAttendeeCount pic 9(4) value zero.
+
     01 RecordWriteStatus   pic x(2).
         88 Successful   value "00".
         88 RecordExists value "22".
         88 NoSuchRecord value "23".
 
+    01 ExceptionReportFileName pic x(40) value spaces.
+    01 ExceptionCount pic 9(4) value zero.
+    01 ExcAuthCode pic x(6) value spaces.
+    01 ExcField pic x(20) value spaces.
+    01 ExcOriginalValue pic x(40) value spaces.
+    01 ExcAction pic x(60) value spaces.
+    01 ExcNumberOfKidsEdited pic -9.
+
+    01 CommaCount pic 99 value zero.
+    01 RowIsValid pic x value "Y".
+        88 RowValid value "Y".
+
+    01 SeenAuthCodes.
+        02 SeenAuthCodeEntry occurs 2000 times pic x(6).
+    01 SeenAuthCodeCount pic 9(4) value zero.
+    01 DuplicateAuthCodeIdx pic 9(4) value zero.
+    01 AuthCodeIsDuplicate pic x value "N".
+        88 DuplicateAuthCodeFound value "Y".
+
+    01 PaidDateIsValid pic x value "Y".
+        88 PaidDateValid value "Y".
+
 procedure division.
     accept CommandLineArgumentCount from argument-number
-    if CommandLineArgumentCount equal to 2 then
-        accept CSVSourceFileName from argument-value
-        accept AttendeesFileName from argument-value
+    evaluate CommandLineArgumentCount
+        when 2
+            accept CSVSourceFileName from argument-value
+            accept AttendeesFileName from argument-value
+        when 3
+            accept CSVSourceFileName from argument-value
+            accept AttendeesFileName from argument-value
+            accept ImportModeFromWeb from argument-value
+            move function upper-case(ImportModeFromWeb) to ImportMode
+        when other
+            move "barncamp-attendees.csv" to CSVSourceFileName
+            move "attendees-seq.dat" to AttendeesFileName
+    end-evaluate
+    if not FullImportMode and not DeltaImportMode then
+        move "FULL" to ImportMode
+    end-if
+
+    display "Reading from " function trim(CSVSourceFileName) " and writing to " function trim(AttendeesFileName) " in " function trim(ImportMode) " mode"
+
+    move spaces to ExceptionReportFileName
+    string function trim(AttendeesFileName) delimited by size
+        "-exceptions.txt" delimited by size
+        into ExceptionReportFileName
+    end-string
+    open output ExceptionReportFile
+
+    if DeltaImportMode then
+        perform RunDeltaImport
     else
-        move "barncamp-attendees.csv" to CSVSourceFileName
-        move "attendees-seq.dat" to AttendeesFileName
+        perform RunFullImport
     end-if
-    display "Reading from " function trim(CSVSourceFileName) " and writing to " function trim(AttendeesFileName)
+
+    close ExceptionReportFile
+    display "Total attendees processed is " CountOfLinesProcessed
+    display "Exceptions/auto-corrections logged: " ExceptionCount " (see " function trim(ExceptionReportFileName) ")"
+    call "CateringReport" using AttendeesFileName
+    move zero to return-code
+stop run
+.
+
+RunFullImport.
     open input CSVSourceFile
     open output AttendeesFile
     read CSVSourceFile
         at end set EndOfCSVFile to true
     end-read
     perform until EndOfCSVFile
-        initialize Attendee
-        unstring CSVFileInputLine
-            delimited by ","
-            into
-            Name of Attendee,
-            Email of Attendee,
-            AuthCode of Attendee,
-            AmountToPay of Attendee,
-            AmountPaid of Attendee,
-            PaidDateFromWeb,
-            Telephone of Attendee,
-            ArrivalDayFromWeb,
-            DietFromWeb,
-            StayingLateFromWeb,
-            NumberOfKids of Attendee
-        end-unstring
-        if Name of Attendee not equal to 'Name' then
+        perform ParseCsvRow
+        if Attendee not equal to spaces then
+            move Attendee to AttendeeRecord
+            write AttendeeRecord
+        end-if
+        read CSVSourceFile
+            at end set EndOfCSVFile to true
+        end-read
+    end-perform
+    close AttendeesFile
+    close CSVSourceFile
+.
+
+RunDeltaImport.
+    move AttendeesFileName to SortedOldFileName
+    move AttendeesFileName to SortedNewFileName
+    string function trim(AttendeesFileName) delimited by size
+        "-old-sorted.tmp" delimited by size
+        into SortedOldFileName
+    end-string
+    string function trim(AttendeesFileName) delimited by size
+        "-new-sorted.tmp" delimited by size
+        into SortedNewFileName
+    end-string
+
+    sort SortWorkFile
+        on ascending key AuthCode of SortRecord
+        using OldAttendeesFile
+        giving SortedOldAttendeesFile
+
+    sort SortWorkFile
+        on ascending key AuthCode of SortRecord
+        input procedure is ParseCsvIntoSortFile
+        giving SortedNewAttendeesFile
+
+    perform MergeSortedAttendees
+
+    call "CBL_DELETE_FILE" using SortedOldFileName
+    call "CBL_DELETE_FILE" using SortedNewFileName
+
+    display "New: " NewAttendeeCount
+        ", updated: " UpdatedAttendeeCount
+        ", unchanged: " UnchangedAttendeeCount
+.
+
+ParseCsvIntoSortFile.
+    open input CSVSourceFile
+    read CSVSourceFile
+        at end set EndOfCSVFile to true
+    end-read
+    perform until EndOfCSVFile
+        perform ParseCsvRow
+        if Attendee not equal to spaces then
+            move Attendee to SortRecord
+            release SortRecord
+        end-if
+        read CSVSourceFile
+            at end set EndOfCSVFile to true
+        end-read
+    end-perform
+    close CSVSourceFile
+.
+
+MergeSortedAttendees.
+    open input SortedOldAttendeesFile
+    open input SortedNewAttendeesFile
+    open output AttendeesFile
+
+    read SortedOldAttendeesFile
+        at end set EndOfSortedOldFile to true
+    end-read
+    read SortedNewAttendeesFile
+        at end set EndOfSortedNewFile to true
+    end-read
+
+    perform until EndOfSortedOldFile and EndOfSortedNewFile
+        evaluate true
+            when EndOfSortedOldFile
+                move SortedNewAttendeeRecord to AttendeeRecord
+                write AttendeeRecord
+                add 1 to NewAttendeeCount
+                read SortedNewAttendeesFile
+                    at end set EndOfSortedNewFile to true
+                end-read
+            when EndOfSortedNewFile
+                move SortedOldAttendeeRecord to AttendeeRecord
+                write AttendeeRecord
+                add 1 to UnchangedAttendeeCount
+                read SortedOldAttendeesFile
+                    at end set EndOfSortedOldFile to true
+                end-read
+            when AuthCode of SortedOldAttendeeRecord less than AuthCode of SortedNewAttendeeRecord
+                move SortedOldAttendeeRecord to AttendeeRecord
+                write AttendeeRecord
+                add 1 to UnchangedAttendeeCount
+                read SortedOldAttendeesFile
+                    at end set EndOfSortedOldFile to true
+                end-read
+            when AuthCode of SortedNewAttendeeRecord less than AuthCode of SortedOldAttendeeRecord
+                move SortedNewAttendeeRecord to AttendeeRecord
+                write AttendeeRecord
+                add 1 to NewAttendeeCount
+                read SortedNewAttendeesFile
+                    at end set EndOfSortedNewFile to true
+                end-read
+            when other
+                move SortedNewAttendeeRecord to AttendeeRecord
+                write AttendeeRecord
+                if SortedOldAttendeeRecord equal to SortedNewAttendeeRecord then
+                    add 1 to UnchangedAttendeeCount
+                else
+                    add 1 to UpdatedAttendeeCount
+                end-if
+                read SortedOldAttendeesFile
+                    at end set EndOfSortedOldFile to true
+                end-read
+                read SortedNewAttendeesFile
+                    at end set EndOfSortedNewFile to true
+                end-read
+        end-evaluate
+    end-perform
+
+    close SortedOldAttendeesFile
+    close SortedNewAttendeesFile
+    close AttendeesFile
+.
+
+ParseCsvRow.
+    initialize Attendee
+    move "Y" to RowIsValid
+
+    move zero to CommaCount
+    inspect CSVFileInputLine tallying CommaCount for all ","
+
+    unstring CSVFileInputLine
+        delimited by ","
+        into
+        Name of Attendee,
+        Email of Attendee,
+        AuthCode of Attendee,
+        AmountToPay of Attendee,
+        AmountPaid of Attendee,
+        PaidDateFromWeb,
+        Telephone of Attendee,
+        ArrivalDayFromWeb,
+        DietFromWeb,
+        StayingLateFromWeb,
+        NumberOfKids of Attendee
+    end-unstring
+
+    if Name of Attendee equal to 'Name' then
+        move spaces to Attendee
+    else
+        if CommaCount not equal to 10 then
+            move "N" to RowIsValid
+            move AuthCode of Attendee to ExcAuthCode
+            move "Row" to ExcField
+            move CSVFileInputLine(1:40) to ExcOriginalValue
+            move "row rejected - expected 11 comma-delimited fields" to ExcAction
+            perform WriteException
+        end-if
+
+        if RowValid then
+            perform CheckDuplicateAuthCode
+            if DuplicateAuthCodeFound then
+                move "N" to RowIsValid
+                move AuthCode of Attendee to ExcAuthCode
+                move "AuthCode" to ExcField
+                move AuthCode of Attendee to ExcOriginalValue
+                move "row rejected - duplicate AuthCode in this import batch" to ExcAction
+                perform WriteException
+            end-if
+        end-if
+
+        if RowValid then
             add 1 to CountOfLinesProcessed
             display "Importing record with authcode of " AuthCode of Attendee
             move ArrivalDayFromWeb(1:3) to ArrivalDay of Attendee
-            if PaidDateFromWeb is not equal to spaces then
+            move DietFromWeb to DietaryRequirement of Attendee
+            move StayingLateFromWeb to StayingLate of Attendee
+
+            perform ValidatePaidDate
+            if PaidDateFromWeb is not equal to spaces and PaidDateValid then
                 move PaidDateFromWeb(1:2) to CentuaryPaid of Attendee
                 move PaidDateFromWeb(3:2) to YearPaid of Attendee
                 move PaidDateFromWeb(6:2) to MonthPaid of Attendee
                 move PaidDateFromWeb(9:2) to DayPaid of Attendee
             end-if
+
             evaluate AmountPaid of Attendee
                 when greater than zero set AttendeePaid of Attendee to true
                 when less than or equal to zero set AttendeeNotPaid of Attendee to true
             end-evaluate
+
             if NumberOfKids of Attendee is less than zero or greater than 5 then
+                move AuthCode of Attendee to ExcAuthCode
+                move "NumberOfKids" to ExcField
+                move NumberOfKids of Attendee to ExcNumberOfKidsEdited
+                move ExcNumberOfKidsEdited to ExcOriginalValue
+                move "reset to 0 - out of allowed 0-5 range" to ExcAction
+                perform WriteException
                 move zero to NumberOfKids of Attendee
             end-if
+
             set AttendeeComing of Attendee to true
-            move Attendee to AttendeeRecord
-            write AttendeeRecord
+        else
+            move spaces to Attendee
+        end-if
+    end-if
+.
+
+ValidatePaidDate.
+    move "Y" to PaidDateIsValid
+    if PaidDateFromWeb is not equal to spaces then
+        if PaidDateFromWeb(5:1) not equal to "/"
+            or PaidDateFromWeb(8:1) not equal to "/"
+            or PaidDateFromWeb(1:2) is not numeric
+            or PaidDateFromWeb(3:2) is not numeric
+            or PaidDateFromWeb(6:2) is not numeric
+            or PaidDateFromWeb(9:2) is not numeric
+        then
+            move "N" to PaidDateIsValid
+            move AuthCode of Attendee to ExcAuthCode
+            move "PaidDateFromWeb" to ExcField
+            move PaidDateFromWeb to ExcOriginalValue
+            move "malformed payment date - left blank" to ExcAction
+            perform WriteException
+        end-if
+    end-if
+.
+
+CheckDuplicateAuthCode.
+    move "N" to AuthCodeIsDuplicate
+    perform varying DuplicateAuthCodeIdx from 1 by 1
+        until DuplicateAuthCodeIdx greater than SeenAuthCodeCount
+        if SeenAuthCodeEntry(DuplicateAuthCodeIdx) equal to AuthCode of Attendee then
+            move "Y" to AuthCodeIsDuplicate
         end-if
-        read CSVSourceFile
-            at end set EndOfCSVFile to true
-        end-read
     end-perform
-    close AttendeesFile
-    close CSVSourceFile
-    display "Total attendees processed is " CountOfLinesProcessed
-stop run
+    if not DuplicateAuthCodeFound and SeenAuthCodeCount less than 2000 then
+        add 1 to SeenAuthCodeCount
+        move AuthCode of Attendee to SeenAuthCodeEntry(SeenAuthCodeCount)
+    end-if
+.
+
+WriteException.
+    add 1 to ExceptionCount
+    move spaces to ExceptionReportLine
+    string ExcAuthCode delimited by size
+        " | " delimited by size
+        ExcField delimited by size
+        " | " delimited by size
+        ExcOriginalValue delimited by size
+        " | " delimited by size
+        ExcAction delimited by size
+        into ExceptionReportLine
+    end-string
+    write ExceptionReportLine
 .
 
 end program ImportAttendees.
