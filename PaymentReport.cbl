@@ -0,0 +1,171 @@
+identification division.
+program-id. PaymentReport.
+
+environment division.
+input-output section.
+file-control.
+    select optional AttendeesFile assign to AttendeesFileName
+        organization is line sequential.
+
+    select PaymentReportFile assign to PaymentReportFileName
+        organization is line sequential.
+
+    select optional SortedBalanceFile assign to SortedBalanceFileName
+        organization is line sequential.
+
+    select BalanceSortWorkFile assign to BalanceSortWorkFileName.
+
+data division.
+file section.
+fd AttendeesFile is global.
+    copy Attendee replacing Attendee by
+        ==AttendeeRecord is global.
+        88 EndOfAttendeesFile value high-values==.
+
+fd PaymentReportFile.
+    01 PaymentReportLine pic x(100).
+
+fd SortedBalanceFile.
+    01 BalanceRecord.
+        02 BalanceAmountOutstanding pic 9(5)v99.
+        02 BalanceName pic x(25).
+        02 BalanceEmail pic x(40).
+        02 BalanceTelephone pic x(15).
+        88 EndOfSortedBalanceFile value high-values.
+
+sd BalanceSortWorkFile.
+    01 BalanceSortRecord.
+        02 SortAmountOutstanding pic 9(5)v99.
+        02 SortName pic x(25).
+        02 SortEmail pic x(40).
+        02 SortTelephone pic x(15).
+
+working-storage section.
+    copy Attendee.
+
+    01 AttendeesFileName pic x(20) value spaces.
+    01 PaymentReportFileName pic x(40) value spaces.
+    01 SortedBalanceFileName pic x(40) value spaces.
+    01 BalanceSortWorkFileName pic x(40) value "attendees-balance-sortwork.tmp".
+    01 CommandLineArgumentCount pic 9 value zero.
+
+    01 AmountOutstanding pic s9(5)v99 value zero.
+    01 GrandTotalOutstanding pic 9(7)v99 value zero.
+    01 UnpaidAttendeeCount pic 9(4) value zero.
+    01 TotalAttendeeCount pic 9(4) value zero.
+
+    01 ReportAmount pic z(5)9.99.
+    01 ReportGrandTotal pic z(6)9.99.
+
+linkage section.
+    01 AttendeesFileNameParm pic x(20).
+
+procedure division using AttendeesFileNameParm.
+    if AttendeesFileNameParm not equal to spaces then
+        move AttendeesFileNameParm to AttendeesFileName
+    else
+        accept CommandLineArgumentCount from argument-number
+        if CommandLineArgumentCount equal to 1 then
+            accept AttendeesFileName from argument-value
+        else
+            move "attendees-seq.dat" to AttendeesFileName
+        end-if
+    end-if
+
+    move spaces to PaymentReportFileName
+    string function trim(AttendeesFileName) delimited by size
+        "-payment-balance.txt" delimited by size
+        into PaymentReportFileName
+    end-string
+    move spaces to SortedBalanceFileName
+    string function trim(AttendeesFileName) delimited by size
+        "-balance-sorted.tmp" delimited by size
+        into SortedBalanceFileName
+    end-string
+
+    sort BalanceSortWorkFile
+        on descending key SortAmountOutstanding of BalanceSortRecord
+        input procedure is BuildBalanceRecords
+        giving SortedBalanceFile
+
+    perform WriteReport
+
+    call "CBL_DELETE_FILE" using SortedBalanceFileName
+    move zero to return-code
+    goback.
+
+BuildBalanceRecords.
+    open input AttendeesFile
+    read AttendeesFile
+        at end set EndOfAttendeesFile to true
+    end-read
+    perform until EndOfAttendeesFile
+        move AttendeeRecord to Attendee
+        add 1 to TotalAttendeeCount
+        compute AmountOutstanding = AmountToPay of Attendee - AmountPaid of Attendee
+        if AmountOutstanding greater than zero then
+            add 1 to UnpaidAttendeeCount
+            add AmountOutstanding to GrandTotalOutstanding
+            move AmountOutstanding to SortAmountOutstanding of BalanceSortRecord
+            move Name of Attendee to SortName of BalanceSortRecord
+            move Email of Attendee to SortEmail of BalanceSortRecord
+            move Telephone of Attendee to SortTelephone of BalanceSortRecord
+            release BalanceSortRecord
+        end-if
+        read AttendeesFile
+            at end set EndOfAttendeesFile to true
+        end-read
+    end-perform
+    close AttendeesFile
+.
+
+WriteReport.
+    open output PaymentReportFile
+    open input SortedBalanceFile
+
+    move "BarnCamp Payment Reconciliation Report" to PaymentReportLine
+    write PaymentReportLine
+    move spaces to PaymentReportLine
+    write PaymentReportLine
+    move "Name                     Email                                    Telephone       Amount Owed" to PaymentReportLine
+    write PaymentReportLine
+
+    read SortedBalanceFile
+        at end set EndOfSortedBalanceFile to true
+    end-read
+    perform until EndOfSortedBalanceFile
+        move BalanceAmountOutstanding to ReportAmount
+        move spaces to PaymentReportLine
+        string BalanceName delimited by size
+            " " delimited by size
+            BalanceEmail delimited by size
+            " " delimited by size
+            BalanceTelephone delimited by size
+            " " delimited by size
+            ReportAmount delimited by size
+            into PaymentReportLine
+        end-string
+        write PaymentReportLine
+        read SortedBalanceFile
+            at end set EndOfSortedBalanceFile to true
+        end-read
+    end-perform
+
+    move spaces to PaymentReportLine
+    write PaymentReportLine
+    move GrandTotalOutstanding to ReportGrandTotal
+    string "Grand total outstanding: " delimited by size
+        ReportGrandTotal delimited by size
+        into PaymentReportLine
+    end-string
+    write PaymentReportLine
+
+    close PaymentReportFile
+    close SortedBalanceFile
+
+    display "Attendees with a balance due: " UnpaidAttendeeCount " of " TotalAttendeeCount
+    display "Grand total outstanding: " ReportGrandTotal
+    display "Payment reconciliation report written to " function trim(PaymentReportFileName)
+.
+
+end program PaymentReport.
