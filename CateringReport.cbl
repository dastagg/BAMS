@@ -0,0 +1,188 @@
+identification division.
+program-id. CateringReport.
+
+environment division.
+input-output section.
+file-control.
+    select optional AttendeesFile assign to AttendeesFileName
+        organization is line sequential.
+
+    select CateringReportFile assign to CateringReportFileName
+        organization is line sequential.
+
+data division.
+file section.
+fd AttendeesFile is global.
+    copy Attendee replacing Attendee by
+        ==AttendeeRecord is global.
+        88 EndOfAttendeesFile value high-values==.
+
+fd CateringReportFile.
+    01 CateringReportLine pic x(80).
+
+working-storage section.
+    copy Attendee.
+
+    01 AttendeesFileName pic x(20) value spaces.
+    01 CateringReportFileName pic x(40) value spaces.
+    01 CommandLineArgumentCount pic 9 value zero.
+
+    01 DietTotals.
+        02 DietTotalEntry occurs 20 times.
+            03 DietName pic x(20) value spaces.
+            03 DietCount pic 9(4) value zero.
+    01 DietTypeCount pic 99 value zero.
+    01 DietOverflowCount pic 9(4) value zero.
+
+    01 StayingLateCount pic 9(4) value zero.
+    01 NotStayingLateCount pic 9(4) value zero.
+    01 UnknownStayingLateCount pic 9(4) value zero.
+    01 TotalAttendeeCount pic 9(4) value zero.
+
+    01 WS-Idx pic 99 value zero.
+    01 FoundDiet pic x value "N".
+        88 DietFound value "Y".
+
+linkage section.
+    01 AttendeesFileNameParm pic x(20).
+
+procedure division using AttendeesFileNameParm.
+    if AttendeesFileNameParm not equal to spaces then
+        move AttendeesFileNameParm to AttendeesFileName
+    else
+        accept CommandLineArgumentCount from argument-number
+        if CommandLineArgumentCount equal to 1 then
+            accept AttendeesFileName from argument-value
+        else
+            move "attendees-seq.dat" to AttendeesFileName
+        end-if
+    end-if
+
+    move spaces to CateringReportFileName
+    string function trim(AttendeesFileName) delimited by size
+        "-catering.txt" delimited by size
+        into CateringReportFileName
+    end-string
+
+    open input AttendeesFile
+    open output CateringReportFile
+
+    read AttendeesFile
+        at end set EndOfAttendeesFile to true
+    end-read
+    perform until EndOfAttendeesFile
+        move AttendeeRecord to Attendee
+        add 1 to TotalAttendeeCount
+        perform AccumulateDiet
+        evaluate true
+            when StayingLateYes of Attendee
+                add 1 to StayingLateCount
+            when StayingLateNo of Attendee
+                add 1 to NotStayingLateCount
+            when other
+                add 1 to UnknownStayingLateCount
+        end-evaluate
+        read AttendeesFile
+            at end set EndOfAttendeesFile to true
+        end-read
+    end-perform
+    close AttendeesFile
+
+    perform WriteReport
+
+    close CateringReportFile
+    display "Catering/logistics report written to " function trim(CateringReportFileName)
+    goback.
+
+AccumulateDiet.
+    move "N" to FoundDiet
+    perform varying WS-Idx from 1 by 1 until WS-Idx greater than DietTypeCount
+        if DietName(WS-Idx) equal to DietaryRequirement of Attendee then
+            add 1 to DietCount(WS-Idx)
+            move "Y" to FoundDiet
+        end-if
+    end-perform
+    if not DietFound then
+        if DietTypeCount less than 20 then
+            add 1 to DietTypeCount
+            move DietaryRequirement of Attendee to DietName(DietTypeCount)
+            move 1 to DietCount(DietTypeCount)
+        else
+            add 1 to DietOverflowCount
+        end-if
+    end-if
+.
+
+WriteReport.
+    move "BarnCamp Catering and Logistics Report" to CateringReportLine
+    write CateringReportLine
+    move spaces to CateringReportLine
+    write CateringReportLine
+
+    string "Total attendees: " delimited by size
+        TotalAttendeeCount delimited by size
+        into CateringReportLine
+    end-string
+    write CateringReportLine
+    move spaces to CateringReportLine
+    write CateringReportLine
+
+    move "Dietary requirement breakdown:" to CateringReportLine
+    write CateringReportLine
+    perform varying WS-Idx from 1 by 1 until WS-Idx greater than DietTypeCount
+        move spaces to CateringReportLine
+        if DietName(WS-Idx) equal to spaces then
+            string "  (none specified): " delimited by size
+                DietCount(WS-Idx) delimited by size
+                into CateringReportLine
+            end-string
+        else
+            string "  " delimited by size
+                DietName(WS-Idx) delimited by size
+                ": " delimited by size
+                DietCount(WS-Idx) delimited by size
+                into CateringReportLine
+            end-string
+        end-if
+        write CateringReportLine
+    end-perform
+    if DietOverflowCount greater than zero then
+        move spaces to CateringReportLine
+        string "  (" delimited by size
+            DietOverflowCount delimited by size
+            " additional distinct diet values not itemised)" delimited by size
+            into CateringReportLine
+        end-string
+        write CateringReportLine
+    end-if
+    move spaces to CateringReportLine
+    write CateringReportLine
+
+    move "Staying late breakdown:" to CateringReportLine
+    write CateringReportLine
+    move spaces to CateringReportLine
+    string "  Staying late: " delimited by size
+        StayingLateCount delimited by size
+        into CateringReportLine
+    end-string
+    write CateringReportLine
+    move spaces to CateringReportLine
+    string "  Not staying late: " delimited by size
+        NotStayingLateCount delimited by size
+        into CateringReportLine
+    end-string
+    write CateringReportLine
+    move spaces to CateringReportLine
+    string "  Unspecified: " delimited by size
+        UnknownStayingLateCount delimited by size
+        into CateringReportLine
+    end-string
+    write CateringReportLine
+
+    display "Total attendees: " TotalAttendeeCount
+    display "Staying late: " StayingLateCount
+        ", not staying late: " NotStayingLateCount
+        ", unspecified: " UnknownStayingLateCount
+.
+
+end program CateringReport.
