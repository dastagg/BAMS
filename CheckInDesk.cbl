@@ -0,0 +1,135 @@
+identification division.
+program-id. CheckInDesk.
+
+environment division.
+input-output section.
+file-control.
+    select optional AttendeesFile assign to IndexedAttendeesFileName
+        organization is indexed
+        access mode is dynamic
+        record key is AuthCode of AttendeeRecord
+        file status is AttendeeStatus.
+
+    select optional AuditLogFile assign to AuditLogFileName
+        organization is line sequential
+        file status is AuditLogStatus.
+
+data division.
+file section.
+fd AttendeesFile is global.
+    copy DD-Attendee replacing Attendee by
+        ==AttendeeRecord is global.
+        88 EndOfAttendeesFile value high-values==.
+
+fd AuditLogFile.
+    01 AuditLogLine pic x(80).
+
+working-storage section.
+    01 AttendeeStatus pic x(2).
+        88 Successful value "00".
+        88 RecordExists value "22".
+        88 NoSuchRecord value "23".
+        88 IndexedFileNotFound value "35".
+
+    01 CurrentTimestamp pic x(21) value spaces.
+
+    01 AuditLogFileName pic x(30) value spaces.
+    01 AuditLogStatus pic x(2) value spaces.
+        88 AuditLogOpenOk value "00" "05".
+    01 AuditOperationName pic x(20) value spaces.
+
+linkage section.
+    01 IndexedAttendeesFileName pic x(20).
+    01 AuthCodeToCheckIn pic x(6).
+    01 CheckInResult pic x(90).
+    01 OperatorId pic x(10).
+
+procedure division using
+        IndexedAttendeesFileName, AuthCodeToCheckIn, CheckInResult,
+        OperatorId.
+
+    move spaces to CheckInResult
+    move function current-date to CurrentTimestamp
+    perform OpenIndexedFileForUpdate
+    move AuthCodeToCheckIn to AuthCode of AttendeeRecord
+    read AttendeesFile key is AuthCode of AttendeeRecord
+        invalid key set NoSuchRecord to true
+    end-read
+
+    evaluate true
+        when NoSuchRecord
+            move "CHECKIN-REFUSED" to AuditOperationName
+            string "REFUSED - no attendee found with AuthCode " delimited by size
+                AuthCodeToCheckIn delimited by size
+                into CheckInResult
+            end-string
+        when AttendeeCheckedIn of AttendeeRecord
+            move "CHECKIN-REFUSED" to AuditOperationName
+            string "REFUSED - " delimited by size
+                function trim(Name of AttendeeRecord) delimited by size
+                " already checked in at " delimited by size
+                CheckInTimestamp of AttendeeRecord delimited by size
+                into CheckInResult
+            end-string
+        when other
+            set AttendeeCheckedIn of AttendeeRecord to true
+            move CurrentTimestamp to CheckInTimestamp of AttendeeRecord
+            rewrite AttendeeRecord
+                invalid key
+                    move "CHECKIN-FAILED" to AuditOperationName
+                    string "REFUSED - rewrite failed, status " delimited by size
+                        AttendeeStatus delimited by size
+                        into CheckInResult
+                not invalid key
+                    move "CHECKIN" to AuditOperationName
+                    string "CHECKED IN - " delimited by size
+                        function trim(Name of AttendeeRecord) delimited by size
+                        " (" delimited by size
+                        function trim(ArrivalDay of AttendeeRecord) delimited by size
+                        ") at " delimited by size
+                        CurrentTimestamp delimited by size
+                        into CheckInResult
+            end-rewrite
+    end-evaluate
+
+    perform WriteAuditRecord
+
+    close AttendeesFile
+    goback.
+
+OpenIndexedFileForUpdate.
+    open i-o AttendeesFile
+    if IndexedFileNotFound then
+        open output AttendeesFile
+        close AttendeesFile
+        open i-o AttendeesFile
+    end-if
+.
+
+WriteAuditRecord.
+    move spaces to AuditLogFileName
+    string function trim(IndexedAttendeesFileName) delimited by size
+        "-audit.log" delimited by size
+        into AuditLogFileName
+    end-string
+    open extend AuditLogFile
+    if not AuditLogOpenOk then
+        open output AuditLogFile
+    end-if
+
+    move spaces to AuditLogLine
+    string function trim(OperatorId) delimited by size
+        " | " delimited by size
+        AuthCodeToCheckIn delimited by size
+        " | " delimited by size
+        function trim(AuditOperationName) delimited by size
+        " | " delimited by size
+        CurrentTimestamp delimited by size
+        into AuditLogLine
+    end-string
+    write AuditLogLine
+
+    close AuditLogFile
+.
+
+end program CheckInDesk.
