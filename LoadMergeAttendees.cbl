@@ -0,0 +1,110 @@
+identification division.
+program-id. LoadMergeAttendees.
+
+environment division.
+input-output section.
+file-control.
+    select optional SeqAttendeesFile assign to SeqAttendeesFileName
+        organization is line sequential.
+
+    select optional AttendeesFile assign to IndexedAttendeesFileName
+        organization is indexed
+        access mode is dynamic
+        record key is AuthCode of AttendeeRecord
+        file status is AttendeeStatus.
+
+data division.
+file section.
+fd SeqAttendeesFile.
+    copy Attendee replacing Attendee by
+        ==SeqAttendeeRecord.
+        88 EndOfSeqAttendeesFile value high-values==.
+
+fd AttendeesFile is global.
+    copy DD-Attendee replacing Attendee by
+        ==AttendeeRecord is global.
+        88 EndOfAttendeesFile value high-values==.
+
+working-storage section.
+    01 SeqAttendeesFileName pic x(20) value spaces.
+    01 IndexedAttendeesFileName pic x(20) value spaces.
+    01 CommandLineArgumentCount pic 9 value zero.
+
+    01 AttendeeStatus pic x(2).
+        88 Successful value "00".
+        88 RecordExists value "22".
+        88 NoSuchRecord value "23".
+        88 IndexedFileNotFound value "35".
+
+    01 NewAttendeeCount pic 9(4) value zero.
+    01 UpdatedAttendeeCount pic 9(4) value zero.
+    01 TotalRecordCount pic 9(4) value zero.
+
+procedure division.
+    accept CommandLineArgumentCount from argument-number
+    evaluate CommandLineArgumentCount
+        when 2
+            accept SeqAttendeesFileName from argument-value
+            accept IndexedAttendeesFileName from argument-value
+        when other
+            move "attendees-seq.dat" to SeqAttendeesFileName
+            move "attendees.dat" to IndexedAttendeesFileName
+    end-evaluate
+
+    perform OpenIndexedFileForUpdate
+
+    open input SeqAttendeesFile
+    read SeqAttendeesFile
+        at end set EndOfSeqAttendeesFile to true
+    end-read
+    perform until EndOfSeqAttendeesFile
+        add 1 to TotalRecordCount
+        move AuthCode of SeqAttendeeRecord to AuthCode of AttendeeRecord
+        read AttendeesFile key is AuthCode of AttendeeRecord
+            invalid key set NoSuchRecord to true
+        end-read
+        if Successful then
+            move corresponding SeqAttendeeRecord to AttendeeRecord
+            rewrite AttendeeRecord
+                invalid key
+                    display "LoadMergeAttendees: rewrite failed for AuthCode "
+                        AuthCode of AttendeeRecord ", status " AttendeeStatus
+            end-rewrite
+            add 1 to UpdatedAttendeeCount
+        else
+            initialize AttendeeRecord
+            move "N" to CheckedIn of AttendeeRecord
+            move corresponding SeqAttendeeRecord to AttendeeRecord
+            write AttendeeRecord
+                invalid key
+                    display "LoadMergeAttendees: write failed for AuthCode "
+                        AuthCode of AttendeeRecord ", status " AttendeeStatus
+            end-write
+            add 1 to NewAttendeeCount
+        end-if
+        read SeqAttendeesFile
+            at end set EndOfSeqAttendeesFile to true
+        end-read
+    end-perform
+    close SeqAttendeesFile
+    close AttendeesFile
+
+    display "Records read from " function trim(SeqAttendeesFileName)
+        ": " TotalRecordCount
+    display "New attendees added to " function trim(IndexedAttendeesFileName)
+        ": " NewAttendeeCount
+    display "Existing attendees updated: " UpdatedAttendeeCount
+
+    move zero to return-code
+    stop run.
+
+OpenIndexedFileForUpdate.
+    open i-o AttendeesFile
+    if IndexedFileNotFound then
+        open output AttendeesFile
+        close AttendeesFile
+        open i-o AttendeesFile
+    end-if
+.
+
+end program LoadMergeAttendees.
