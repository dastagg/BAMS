@@ -0,0 +1,7 @@
+01 Operation pic 9(4).
+    88 OperationIsFinish value 0.
+    88 OperationIsBack value 1001.
+    88 OperationIsCycleSort value 1002.
+    88 OperationIsFilter value 1003.
+    88 OperationIsPrevPage value 2001.
+    88 OperationIsNextPage value 2002.
