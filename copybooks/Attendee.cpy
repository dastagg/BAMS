@@ -0,0 +1,24 @@
+01 Attendee.
+    02 Name pic x(25).
+    02 Email pic x(40).
+    02 AuthCode pic x(6).
+    02 AmountToPay pic 9(5)v99.
+    02 AmountPaid pic 9(5)v99.
+    02 Telephone pic x(15).
+    02 ArrivalDay pic x(3).
+    02 DietaryRequirement pic x(20).
+    02 StayingLate pic x(5).
+        88 StayingLateYes value "TRUE" "YES" "Yes" "Y".
+        88 StayingLateNo value "FALSE" "NO" "No" "N" spaces.
+    02 NumberOfKids pic s9.
+    02 PaymentStatus pic x.
+        88 AttendeePaid value "Y".
+        88 AttendeeNotPaid value "N".
+    02 AttendanceStatus pic x.
+        88 AttendeeComing value "Y".
+        88 AttendeeNotComing value "N".
+    02 PaidDate.
+        03 CentuaryPaid pic x(2).
+        03 YearPaid pic x(2).
+        03 MonthPaid pic x(2).
+        03 DayPaid pic x(2).
