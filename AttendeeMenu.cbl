@@ -0,0 +1,151 @@
+identification division.
+program-id. AttendeeMenu.
+
+environment division.
+
+data division.
+working-storage section.
+    01 MenuChoice pic 9 value zero.
+
+    01 CSVSourceFileName pic x(30) value "barncamp-attendees.csv".
+    01 SeqAttendeesFileName pic x(20) value "attendees-seq.dat".
+    01 IndexedAttendeesFileName pic x(20) value "attendees.dat".
+
+    01 ShellCommand pic x(200) value spaces.
+
+    01 ReturnAuthCode pic x(6) value spaces.
+    01 ForegroundColour pic 9 value 2.
+    01 OperatorId pic x(10) value spaces.
+
+    01 AuthCodeToCheckIn pic x(6) value spaces.
+    01 CheckInResult pic x(90) value spaces.
+    01 CheckInConfirm pic x value spaces.
+        88 CheckInConfirmed value "Y" "y".
+
+    01 KeepRunning pic x value "Y".
+        88 MenuShouldContinue value "Y".
+
+procedure division.
+    display "Operator ID (for the check-in desk audit trail): " with no advancing
+    move spaces to OperatorId
+    accept OperatorId
+
+    perform until not MenuShouldContinue
+        perform DisplayMenu
+        move zero to MenuChoice
+        accept MenuChoice
+        evaluate MenuChoice
+            when 1 perform RunFullImport
+            when 2 perform RunDeltaImport
+            when 3 perform RunLoadMerge
+            when 4 perform RunListAttendeesScreen
+            when 5 perform RunCateringReport
+            when 6 perform RunPaymentReport
+            when 7 perform RunCheckInByAuthCode
+            when 0 move "N" to KeepRunning
+            when other display "Invalid selection, please choose a number 0-7"
+        end-evaluate
+    end-perform
+
+    display "Goodbye."
+    move zero to return-code
+    stop run.
+
+DisplayMenu.
+    display " "
+    display "===================================================="
+    display " BarnCamp Attendee System - Main Menu"
+    display "===================================================="
+    display " CSV source:      " function trim(CSVSourceFileName)
+    display " Sequential file: " function trim(SeqAttendeesFileName)
+    display " Indexed file:    " function trim(IndexedAttendeesFileName)
+    display "----------------------------------------------------"
+    display " 1. Import attendees from CSV (full)"
+    display " 2. Import attendees from CSV (delta)"
+    display " 3. Load/merge sequential import into indexed master"
+    display " 4. List and check in attendees"
+    display " 5. Run catering and logistics report"
+    display " 6. Run payment reconciliation report"
+    display " 7. Check in attendee by AuthCode"
+    display " 0. Exit"
+    display "Enter selection: " with no advancing
+.
+
+RunFullImport.
+    move spaces to ShellCommand
+    string "./ImportAttendeesSeq " delimited by size
+        function trim(CSVSourceFileName) delimited by size
+        " " delimited by size
+        function trim(SeqAttendeesFileName) delimited by size
+        " FULL" delimited by size
+        into ShellCommand
+    end-string
+    call "SYSTEM" using ShellCommand
+.
+
+RunDeltaImport.
+    move spaces to ShellCommand
+    string "./ImportAttendeesSeq " delimited by size
+        function trim(CSVSourceFileName) delimited by size
+        " " delimited by size
+        function trim(SeqAttendeesFileName) delimited by size
+        " DELTA" delimited by size
+        into ShellCommand
+    end-string
+    call "SYSTEM" using ShellCommand
+.
+
+RunLoadMerge.
+    move spaces to ShellCommand
+    string "./LoadMergeAttendees " delimited by size
+        function trim(SeqAttendeesFileName) delimited by size
+        " " delimited by size
+        function trim(IndexedAttendeesFileName) delimited by size
+        into ShellCommand
+    end-string
+    call "SYSTEM" using ShellCommand
+.
+
+RunListAttendeesScreen.
+    move spaces to ReturnAuthCode
+    call "ListAttendeesScreen" using
+        IndexedAttendeesFileName, ReturnAuthCode, ForegroundColour,
+        OperatorId
+    if ReturnAuthCode not equal to spaces
+        and ReturnAuthCode not equal to all "0"
+    then
+        display "Selected AuthCode: " ReturnAuthCode
+        display "Check this attendee in now? (Y/N): " with no advancing
+        move spaces to CheckInConfirm
+        accept CheckInConfirm
+        if CheckInConfirmed then
+            move ReturnAuthCode to AuthCodeToCheckIn
+            perform CheckInSelectedAuthCode
+        end-if
+    end-if
+.
+
+RunCateringReport.
+    call "CateringReport" using SeqAttendeesFileName
+.
+
+RunPaymentReport.
+    call "PaymentReport" using SeqAttendeesFileName
+.
+
+RunCheckInByAuthCode.
+    display "Enter AuthCode to check in: " with no advancing
+    move spaces to AuthCodeToCheckIn
+    accept AuthCodeToCheckIn
+    perform CheckInSelectedAuthCode
+.
+
+CheckInSelectedAuthCode.
+    move spaces to CheckInResult
+    call "CheckInDesk" using
+        IndexedAttendeesFileName, AuthCodeToCheckIn, CheckInResult,
+        OperatorId
+    display function trim(CheckInResult)
+.
+
+end program AttendeeMenu.
